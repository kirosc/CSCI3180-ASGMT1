@@ -11,7 +11,20 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS2.
            SELECT OPTIONAL OUTPUT-FILE ASSIGN TO 'output.txt'
-               ORGANIZATION IS BINARY SEQUENTIAL.
+               ORGANIZATION IS BINARY SEQUENTIAL
+               FILE STATUS IS FS3.
+           SELECT OPTIONAL REPORT-FILE ASSIGN TO 'report.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL REJECT-FILE ASSIGN TO 'reject_list.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL UNMATCHED-FILE ASSIGN TO 'unmatched.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO 'score_breakdown.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CSV-FILE ASSIGN TO 'ta_assignments.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL SUMMARY-FILE ASSIGN TO 'run_summary.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,13 +47,32 @@
        01 RESULT.
            05 RESULT-COURSE-ID PIC X(5).
            05 RESULT-SIDS.
-               10 RESULT-SID PIC X(11) OCCURS 3 TIMES.
+               10 RESULT-SID PIC X(11) OCCURS 5 TIMES.
            05 RESULT-EOL PIC X.
 
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(180).
+
+       FD REJECT-FILE.
+       01 REJECT-LINE PIC X(132).
+
+       FD UNMATCHED-FILE.
+       01 UNMATCHED-LINE PIC X(11).
+
+       FD AUDIT-FILE.
+       01 AUDIT-LINE PIC X(80).
+
+       FD CSV-FILE.
+       01 CSV-LINE PIC X(40).
+
+       FD SUMMARY-FILE.
+       01 SUMMARY-LINE PIC X(60).
+
        WORKING-STORAGE SECTION.
       *File status
        01 FS1              PIC 9(2).
        01 FS2              PIC 9(2).
+       01 FS3              PIC 9(2).
       *Variables to keep track of the EOF
        01 INSTRUCTOR-EOF   PIC A(1).
        01 CANDIDATE-EOF    PIC A(1).
@@ -49,20 +81,176 @@
        01 SCORES           PIC 9(1)V9(1) VALUE 1.
       *Index for ranked candidates
        01 IDX              PIC 9(1).
+       01 SLOT-IDX          PIC 9(1).
+       01 OPT-IDX           PIC 9(1).
+      *Number of candidates kept per course, plus one scratch slot
+      *used by SWAP-CANDIDATE (MAX-SLOTS + 1)
+       01 MAX-SLOTS         PIC 9(1) VALUE 5.
+       01 SCRATCH-SLOT      PIC 9(1) VALUE 6.
       *Ranked candidates
        01 COURSE-CANDIDATES.
            05 COURSE-SIDS.
-               10  COURSE-SID PIC X(11) OCCURS 4 TIMES
+               10  COURSE-SID PIC X(11) OCCURS 6 TIMES
                VALUE '0000000000 '.
-           05 COURSE-CANDIDATE-SCORE PIC 9(1)V9(1) OCCURS 4 TIMES
+           05 COURSE-CANDIDATE-SCORE PIC 9(1)V9(1) OCCURS 6 TIMES
            VALUE 0.
+      *    Score breakdown kept alongside each ranked slot, for the
+      *    audit trail
+           05 COURSE-OPT-MATCHED PIC 9(1) OCCURS 6 TIMES VALUE 0.
+           05 COURSE-PREF-TIER PIC 9(1) OCCURS 6 TIMES VALUE 0.
+      *Score breakdown for the candidate currently being scored
+       01 CURRENT-OPT-MATCHED PIC 9(1) VALUE 0.
+       01 CURRENT-PREF-TIER   PIC 9(1) VALUE 0.
+      *Human-readable ranking line built for REPORT-FILE
+       01 REPORT-OUT.
+           05 RO-COURSE-ID      PIC X(5).
+           05 FILLER            PIC X(3) VALUE ' | '.
+           05 RO-R1-TAG         PIC X(4) VALUE '#1: '.
+           05 RO-R1-SID         PIC X(11).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 RO-R1-SCORE       PIC Z9.9.
+           05 FILLER            PIC X(3) VALUE ' | '.
+           05 RO-R2-TAG         PIC X(4) VALUE '#2: '.
+           05 RO-R2-SID         PIC X(11).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 RO-R2-SCORE       PIC Z9.9.
+           05 FILLER            PIC X(3) VALUE ' | '.
+           05 RO-R3-TAG         PIC X(4) VALUE '#3: '.
+           05 RO-R3-SID         PIC X(11).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 RO-R3-SCORE       PIC Z9.9.
+           05 FILLER            PIC X(3) VALUE ' | '.
+           05 RO-R4-TAG         PIC X(4) VALUE '#4: '.
+           05 RO-R4-SID         PIC X(11).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 RO-R4-SCORE       PIC Z9.9.
+           05 FILLER            PIC X(3) VALUE ' | '.
+           05 RO-R5-TAG         PIC X(4) VALUE '#5: '.
+           05 RO-R5-SID         PIC X(11).
+           05 FILLER            PIC X(1) VALUE SPACE.
+           05 RO-R5-SCORE       PIC Z9.9.
+
+      *Per-candidate score breakdown line built for AUDIT-FILE
+       01 AUDIT-OUT.
+           05 AO-COURSE-ID      PIC X(5).
+           05 FILLER            PIC X(3) VALUE ' | '.
+           05 FILLER            PIC X(5) VALUE 'Rank '.
+           05 AO-RANK           PIC 9.
+           05 FILLER            PIC X(3) VALUE ' | '.
+           05 AO-SID            PIC X(11).
+           05 FILLER            PIC X(3) VALUE ' | '.
+           05 FILLER            PIC X(11) VALUE 'OptSkills: '.
+           05 AO-OPT-MATCHED    PIC 9.
+           05 FILLER            PIC X(3) VALUE ' | '.
+           05 FILLER            PIC X(10) VALUE 'PrefTier: '.
+           05 AO-PREF-TIER      PIC 9.
+           05 FILLER            PIC X(3) VALUE ' | '.
+           05 FILLER            PIC X(7) VALUE 'Score: '.
+           05 AO-SCORE          PIC Z9.9.
+
+      *Trimmed fields used to build one CSV-FILE line per ranked slot
+       01 CSV-COURSE-ID     PIC X(5).
+       01 CSV-SID           PIC X(11).
+       01 CSV-RANK          PIC 9.
+       01 CSV-SCORE         PIC Z9.9.
+
+      *End-of-run control totals
+       01 UNDERSTAFFED-COUNT PIC 9(3) VALUE 0.
+       01 SUMMARY-OUT.
+           05 FILLER            PIC X(26) VALUE
+              'Courses processed:      '.
+           05 SO-COURSES-PROCESSED PIC ZZ9.
+       01 SUMMARY-OUT-2.
+           05 FILLER            PIC X(26) VALUE
+              'Courses understaffed:   '.
+           05 SO-UNDERSTAFFED    PIC ZZ9.
+       01 SUMMARY-OUT-3.
+           05 FILLER            PIC X(26) VALUE
+              'Candidate lines read:   '.
+           05 SO-CAND-LINES      PIC ZZZ9.
+
+      *Limits for the in-memory instructor/candidate tables built by
+      *the validation/load pass
+       01 MAX-COURSES      PIC 9(3) VALUE 200.
+       01 MAX-CANDIDATES   PIC 9(4) VALUE 1000.
+       01 COURSE-COUNT     PIC 9(3) VALUE 0.
+       01 CAND-COUNT       PIC 9(4) VALUE 0.
+       01 TBL-IDX          PIC 9(4).
+       01 CAND-IDX         PIC 9(4).
+       01 PREF-IDX         PIC 9(4).
+       01 PREF-FOUND       PIC X VALUE 'N'.
+
+      *All instructor records, loaded once before ranking starts
+       01 INSTRUCTOR-TABLE.
+           05 IT-ENTRY OCCURS 200 TIMES.
+               10 IT-COURSE-ID  PIC X(5).
+               10 IT-REQ-SKILLS.
+                   15 IT-REQ-SKILL PIC X(15) OCCURS 3 TIMES.
+               10 IT-OPT-SKILLS.
+                   15 IT-OPT-SKILL PIC X(15) OCCURS 5 TIMES.
+
+      *All candidate records, loaded once before ranking starts
+       01 CANDIDATE-TABLE.
+           05 CT-ENTRY OCCURS 1000 TIMES.
+               10 CT-SID          PIC X(11).
+               10 CT-TA-SKILLS    PIC X(120).
+               10 CT-PREFERENCES.
+                   15 CT-PREFERENCE PIC X(5) OCCURS 3 TIMES.
+               10 CT-PLACED       PIC X(1) VALUE 'N'.
+
+      *Validation reject list
+       01 REJECT-COUNT      PIC 9(4) VALUE 0.
+       01 REJECT-OUT        PIC X(132).
+       01 INSTR-LINE-NO     PIC 9(4) VALUE 0.
+       01 CAND-LINE-NO      PIC 9(4) VALUE 0.
+
+      *Checkpoint/restart - courses already recorded in output.txt
+      *from an earlier, interrupted run
+       01 OUTPUT-EOF            PIC X VALUE SPACE.
+       01 RESUMING-RUN-FLAG     PIC X VALUE 'N'.
+       01 COMPLETED-COURSE-COUNT PIC 9(3) VALUE 0.
+       01 CKPT-IDX              PIC 9(4).
+       01 DONE-IDX              PIC 9(4).
+       01 COURSE-ALREADY-DONE   PIC X VALUE 'N'.
+       01 COURSE-UNDERSTAFFED   PIC X VALUE 'N'.
+       01 CHECKPOINT-TABLE.
+           05 DONE-COURSE OCCURS 200 TIMES.
+               10 DONE-COURSE-ID PIC X(5).
+               10 DONE-SIDS.
+                   15 DONE-SID   PIC X(11) OCCURS 5 TIMES.
+
+      *Course-ids already present in score_breakdown.txt/
+      *ta_assignments.csv on a resumed run, so a checkpoint-restored
+      *course only gets those reports backfilled when actually missing
+       01 AUDIT-IN-EOF          PIC X VALUE SPACE.
+       01 CSV-IN-EOF            PIC X VALUE SPACE.
+       01 AUDIT-SEEN-COUNT      PIC 9(3) VALUE 0.
+       01 CSV-SEEN-COUNT        PIC 9(3) VALUE 0.
+       01 AUDIT-SEEN-COURSE.
+           05 AS-COURSE-ID      PIC X(5) OCCURS 200 TIMES.
+       01 CSV-SEEN-COURSE.
+           05 CS-COURSE-ID      PIC X(5) OCCURS 200 TIMES.
+       01 SEEN-IDX              PIC 9(4).
+       01 REBUILD-IDX           PIC 9(4).
+       01 AUDIT-HAS-COURSE      PIC X VALUE 'N'.
+       01 CSV-HAS-COURSE        PIC X VALUE 'N'.
+       01 COURSE-HAS-AUDIT      PIC X VALUE 'N'.
+       01 COURSE-HAS-CSV        PIC X VALUE 'N'.
+       01 CSV-PARSED-ID         PIC X(5).
 
        PROCEDURE DIVISION.
        MAIN.
            PERFORM CHECK-FS.
-           PERFORM READ-INSTRUCTOR-FILE.
-
-           CLOSE CANDIDATE-FILE.
+           PERFORM LOAD-INSTRUCTORS.
+           PERFORM LOAD-CANDIDATES.
+           IF REJECT-COUNT > 0 THEN
+               DISPLAY
+                   'Input validation failed - see reject_list.txt'
+               STOP RUN
+           END-IF.
+           PERFORM PROCESS-COURSES.
+           PERFORM WRITE-UNMATCHED-REPORT.
+           PERFORM WRITE-RUN-SUMMARY.
            STOP RUN.
 
       *Check the presence of required files
@@ -75,100 +263,558 @@
                CLOSE INSTRUCTOR-FILE
                STOP RUN
            END-IF.
-      *    Empty output.txt content
-           OPEN OUTPUT OUTPUT-FILE.
-           CLOSE OUTPUT-FILE.
-
-      *Read the instructors.txt
-       READ-INSTRUCTOR-FILE.
-           PERFORM READ-INSTRUCTOR-LINES.
+           CLOSE CANDIDATE-FILE.
            CLOSE INSTRUCTOR-FILE.
-           MOVE ' ' TO INSTRUCTOR-EOF.
+           PERFORM LOAD-CHECKPOINT.
+           IF RESUMING-RUN-FLAG = 'Y' THEN
+               DISPLAY 'Resuming previous run: ' COMPLETED-COURSE-COUNT
+                   ' course(s) already recorded in output.txt'
+           ELSE
+      *        Fresh run - empty output.txt content
+               OPEN OUTPUT OUTPUT-FILE
+               CLOSE OUTPUT-FILE
+      *        Fresh run - empty report.txt content
+               OPEN OUTPUT REPORT-FILE
+               CLOSE REPORT-FILE
+      *        Fresh run - empty score_breakdown.txt content
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+      *        Fresh run - empty ta_assignments.csv content
+               OPEN OUTPUT CSV-FILE
+               CLOSE CSV-FILE
+           END-IF.
+      *    reject_list.txt and unmatched.txt are whole-run summaries
+      *    rebuilt from scratch every run, restart or not
+           OPEN OUTPUT REJECT-FILE.
+           CLOSE REJECT-FILE.
+           OPEN OUTPUT UNMATCHED-FILE.
+           CLOSE UNMATCHED-FILE.
 
-       REOPEN-CANDIDATE-FILE.
-           CLOSE CANDIDATE-FILE.
-           OPEN INPUT CANDIDATE-FILE.
+      *Read any courses already recorded in output.txt from a prior,
+      *interrupted run, so PROCESS-COURSES can skip re-ranking them
+       LOAD-CHECKPOINT.
+           MOVE 0 TO COMPLETED-COURSE-COUNT.
+           MOVE 'N' TO RESUMING-RUN-FLAG.
+           OPEN INPUT OUTPUT-FILE.
+           IF FS3 = 00 THEN
+               MOVE SPACE TO OUTPUT-EOF
+               PERFORM UNTIL OUTPUT-EOF = 'Y'
+                   READ OUTPUT-FILE INTO RESULT
+                       AT END MOVE 'Y' TO OUTPUT-EOF
+                       NOT AT END
+                           IF COMPLETED-COURSE-COUNT < MAX-COURSES THEN
+                               ADD 1 TO COMPLETED-COURSE-COUNT
+                               MOVE RESULT-COURSE-ID TO
+                                   DONE-COURSE-ID(
+                                       COMPLETED-COURSE-COUNT)
+                               MOVE RESULT-SIDS TO
+                                   DONE-SIDS(COMPLETED-COURSE-COUNT)
+                               MOVE 'Y' TO RESUMING-RUN-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OUTPUT-FILE
+           END-IF.
+           IF RESUMING-RUN-FLAG = 'Y' THEN
+               PERFORM LOAD-AUDIT-CHECKPOINT
+               PERFORM LOAD-CSV-CHECKPOINT
+           END-IF.
+
+      *Scan score_breakdown.txt for every course-id already recorded
+      *from a prior run, so REBUILD-CHECKPOINT-REPORTS only backfills
+      *a checkpoint-restored course that is actually missing from it
+       LOAD-AUDIT-CHECKPOINT.
+           MOVE 0 TO AUDIT-SEEN-COUNT.
+           MOVE SPACE TO AUDIT-IN-EOF.
+           OPEN INPUT AUDIT-FILE.
+           PERFORM UNTIL AUDIT-IN-EOF = 'Y'
+               READ AUDIT-FILE
+                   AT END MOVE 'Y' TO AUDIT-IN-EOF
+                   NOT AT END PERFORM RECORD-AUDIT-SEEN-COURSE
+               END-READ
+           END-PERFORM.
+           CLOSE AUDIT-FILE.
 
-      *Read all instructors information
-       READ-INSTRUCTOR-LINES.
-           IF NOT INSTRUCTOR-EOF='Y' THEN
+       RECORD-AUDIT-SEEN-COURSE.
+           MOVE 'N' TO AUDIT-HAS-COURSE.
+           PERFORM VARYING SEEN-IDX FROM 1 BY 1
+                   UNTIL SEEN-IDX > AUDIT-SEEN-COUNT
+               IF AS-COURSE-ID(SEEN-IDX) = AUDIT-LINE(1:5) THEN
+                   MOVE 'Y' TO AUDIT-HAS-COURSE
+               END-IF
+           END-PERFORM.
+           IF AUDIT-HAS-COURSE = 'N' AND AUDIT-SEEN-COUNT < MAX-COURSES
+           THEN
+               ADD 1 TO AUDIT-SEEN-COUNT
+               MOVE AUDIT-LINE(1:5) TO AS-COURSE-ID(AUDIT-SEEN-COUNT)
+           END-IF.
+
+      *Scan ta_assignments.csv for every course-id already recorded
+      *from a prior run, same purpose as LOAD-AUDIT-CHECKPOINT above
+       LOAD-CSV-CHECKPOINT.
+           MOVE 0 TO CSV-SEEN-COUNT.
+           MOVE SPACE TO CSV-IN-EOF.
+           OPEN INPUT CSV-FILE.
+           PERFORM UNTIL CSV-IN-EOF = 'Y'
+               READ CSV-FILE
+                   AT END MOVE 'Y' TO CSV-IN-EOF
+                   NOT AT END PERFORM RECORD-CSV-SEEN-COURSE
+               END-READ
+           END-PERFORM.
+           CLOSE CSV-FILE.
+
+       RECORD-CSV-SEEN-COURSE.
+           MOVE SPACES TO CSV-PARSED-ID.
+           UNSTRING CSV-LINE DELIMITED BY ',' INTO CSV-PARSED-ID.
+           MOVE 'N' TO CSV-HAS-COURSE.
+           PERFORM VARYING SEEN-IDX FROM 1 BY 1
+                   UNTIL SEEN-IDX > CSV-SEEN-COUNT
+               IF CS-COURSE-ID(SEEN-IDX) = CSV-PARSED-ID THEN
+                   MOVE 'Y' TO CSV-HAS-COURSE
+               END-IF
+           END-PERFORM.
+           IF CSV-HAS-COURSE = 'N' AND CSV-SEEN-COUNT < MAX-COURSES
+           THEN
+               ADD 1 TO CSV-SEEN-COUNT
+               MOVE CSV-PARSED-ID TO CS-COURSE-ID(CSV-SEEN-COUNT)
+           END-IF.
+
+      *Load every instructor record into INSTRUCTOR-TABLE, validating
+      *each one before it is trusted for ranking
+       LOAD-INSTRUCTORS.
+           MOVE SPACE TO INSTRUCTOR-EOF.
+           OPEN INPUT INSTRUCTOR-FILE.
+           PERFORM UNTIL INSTRUCTOR-EOF = 'Y'
                READ INSTRUCTOR-FILE INTO INSTRUCTOR
                    AT END MOVE 'Y' TO INSTRUCTOR-EOF
                    NOT AT END
-                       PERFORM RANK-TA
-                       PERFORM WRITE-TO-OUTPUT
-                       PERFORM RESET-CANDIDATES
-                       GO TO READ-INSTRUCTOR-LINES
+                       IF INSTRUCTOR NOT = SPACES THEN
+                           ADD 1 TO INSTR-LINE-NO
+                           PERFORM VALIDATE-INSTRUCTOR-RECORD
+                           IF COURSE-COUNT < MAX-COURSES THEN
+                               ADD 1 TO COURSE-COUNT
+                               MOVE COURSE-ID
+                                   TO IT-COURSE-ID(COURSE-COUNT)
+                               MOVE REQ-SKILLS
+                                   TO IT-REQ-SKILLS(COURSE-COUNT)
+                               MOVE OPT-SKILLS
+                                   TO IT-OPT-SKILLS(COURSE-COUNT)
+                           ELSE
+                               MOVE SPACES TO REJECT-OUT
+                               STRING 'INSTRUCTOR line ' INSTR-LINE-NO
+                                   ' (course ' COURSE-ID
+                                   '): dropped, MAX-COURSES capacity'
+                                   ' reached'
+                                   DELIMITED BY SIZE INTO REJECT-OUT
+                               PERFORM WRITE-REJECT-LINE
+                           END-IF
+                       END-IF
                END-READ
+           END-PERFORM.
+           CLOSE INSTRUCTOR-FILE.
+
+      *Flag a blank required-skill slot for the current instructor line
+       VALIDATE-INSTRUCTOR-RECORD.
+           IF REQ-SKILL(1) = SPACES OR REQ-SKILL(2) = SPACES
+              OR REQ-SKILL(3) = SPACES THEN
+               MOVE SPACES TO REJECT-OUT
+               STRING 'INSTRUCTOR line ' INSTR-LINE-NO
+                   ' (course ' COURSE-ID
+                   '): blank required-skill slot'
+                   DELIMITED BY SIZE INTO REJECT-OUT
+               PERFORM WRITE-REJECT-LINE
            END-IF.
 
-      *Rank a candidates for a course
-       RANK-TA.
-           PERFORM READ-CANDIDATE-LINE.
-           IF CANDIDATE-EOF='Y' THEN
-               MOVE ' ' TO CANDIDATE-EOF
-               EXIT PARAGRAPH
+      *Load every candidate record into CANDIDATE-TABLE, validating
+      *each one before it is trusted for ranking
+       LOAD-CANDIDATES.
+           MOVE SPACE TO CANDIDATE-EOF.
+           OPEN INPUT CANDIDATE-FILE.
+           PERFORM UNTIL CANDIDATE-EOF = 'Y'
+               READ CANDIDATE-FILE INTO CANDIDATE
+                   AT END MOVE 'Y' TO CANDIDATE-EOF
+                   NOT AT END
+                       IF CANDIDATE NOT = SPACES THEN
+                           ADD 1 TO CAND-LINE-NO
+                           PERFORM VALIDATE-CANDIDATE-RECORD
+                           IF CAND-COUNT < MAX-CANDIDATES THEN
+                               ADD 1 TO CAND-COUNT
+                               MOVE SID TO CT-SID(CAND-COUNT)
+                               MOVE TA-SKILLS
+                                   TO CT-TA-SKILLS(CAND-COUNT)
+                               MOVE PREFERENCES
+                                   TO CT-PREFERENCES(CAND-COUNT)
+                           ELSE
+                               MOVE SPACES TO REJECT-OUT
+                               STRING 'CANDIDATE line ' CAND-LINE-NO
+                                   ' (SID ' SID
+                                   '): dropped, MAX-CANDIDATES capacity'
+                                   ' reached'
+                                   DELIMITED BY SIZE INTO REJECT-OUT
+                               PERFORM WRITE-REJECT-LINE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CANDIDATE-FILE.
+
+      *Flag a blank SID, or a preference naming a COURSE-ID that no
+      *instructor record declared, for the current candidate line
+       VALIDATE-CANDIDATE-RECORD.
+           IF SID = SPACES THEN
+               MOVE SPACES TO REJECT-OUT
+               STRING 'CANDIDATE line ' CAND-LINE-NO ': blank SID'
+                   DELIMITED BY SIZE INTO REJECT-OUT
+               PERFORM WRITE-REJECT-LINE
            END-IF.
+           PERFORM VARYING PREF-IDX FROM 1 BY 1 UNTIL PREF-IDX > 3
+               IF PREFERENCE(PREF-IDX) NOT = SPACES THEN
+                   PERFORM CHECK-PREFERENCE-EXISTS
+                   IF PREF-FOUND = 'N' THEN
+                       MOVE SPACES TO REJECT-OUT
+                       STRING 'CANDIDATE line ' CAND-LINE-NO
+                           ' (SID ' SID '): preference '
+                           PREFERENCE(PREF-IDX)
+                           ' does not match any instructor course'
+                           DELIMITED BY SIZE INTO REJECT-OUT
+                       PERFORM WRITE-REJECT-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *Search INSTRUCTOR-TABLE for a COURSE-ID matching PREFERENCE
+      *(PREF-IDX)
+       CHECK-PREFERENCE-EXISTS.
+           MOVE 'N' TO PREF-FOUND.
+           PERFORM VARYING TBL-IDX FROM 1 BY 1
+                   UNTIL TBL-IDX > COURSE-COUNT
+               IF IT-COURSE-ID(TBL-IDX) = PREFERENCE(PREF-IDX) THEN
+                   MOVE 'Y' TO PREF-FOUND
+               END-IF
+           END-PERFORM.
+
+      *Append one line to reject_list.txt and count it
+       WRITE-REJECT-LINE.
+           ADD 1 TO REJECT-COUNT.
+           MOVE REJECT-OUT TO REJECT-LINE.
+           OPEN EXTEND REJECT-FILE.
+               WRITE REJECT-LINE
+               END-WRITE.
+           CLOSE REJECT-FILE.
+
+      *Rank candidates for every loaded course, skipping any course a
+      *prior interrupted run already finished and recorded in
+      *output.txt
+       PROCESS-COURSES.
+           PERFORM VARYING TBL-IDX FROM 1 BY 1
+                   UNTIL TBL-IDX > COURSE-COUNT
+               MOVE IT-COURSE-ID(TBL-IDX) TO COURSE-ID
+               MOVE IT-REQ-SKILLS(TBL-IDX) TO REQ-SKILLS
+               MOVE IT-OPT-SKILLS(TBL-IDX) TO OPT-SKILLS
+               PERFORM FIND-COMPLETED-COURSE
+               IF COURSE-ALREADY-DONE = 'Y' THEN
+                   PERFORM MARK-PLACED-FROM-CHECKPOINT
+                   PERFORM CHECK-CHECKPOINT-STAFFING
+                   PERFORM CHECK-AUDIT-CSV-PRESENT
+                   IF COURSE-HAS-AUDIT = 'N' OR COURSE-HAS-CSV = 'N'
+                   THEN
+                       PERFORM REBUILD-CHECKPOINT-REPORTS
+                   END-IF
+               ELSE
+                   PERFORM RANK-TA
+                   PERFORM WRITE-TO-OUTPUT
+                   PERFORM WRITE-AUDIT-TRAIL
+                   PERFORM WRITE-CSV-EXPORT
+                   PERFORM MARK-PLACED-CANDIDATES
+                   PERFORM CHECK-COURSE-STAFFING
+                   PERFORM RESET-CANDIDATES
+               END-IF
+           END-PERFORM.
 
-           PERFORM CALCULATE-CANDIDATE-SCORE.
+      *Has this checkpoint-restored course's COURSE-ID already been
+      *recorded in score_breakdown.txt/ta_assignments.csv? A prior run
+      *that crashed between WRITE-TO-OUTPUT and these two reports
+      *would otherwise leave this course's lines missing forever
+       CHECK-AUDIT-CSV-PRESENT.
+           MOVE 'N' TO COURSE-HAS-AUDIT.
+           PERFORM VARYING SEEN-IDX FROM 1 BY 1
+                   UNTIL SEEN-IDX > AUDIT-SEEN-COUNT
+               IF AS-COURSE-ID(SEEN-IDX) = COURSE-ID THEN
+                   MOVE 'Y' TO COURSE-HAS-AUDIT
+               END-IF
+           END-PERFORM.
+           MOVE 'N' TO COURSE-HAS-CSV.
+           PERFORM VARYING SEEN-IDX FROM 1 BY 1
+                   UNTIL SEEN-IDX > CSV-SEEN-COUNT
+               IF CS-COURSE-ID(SEEN-IDX) = COURSE-ID THEN
+                   MOVE 'Y' TO COURSE-HAS-CSV
+               END-IF
+           END-PERFORM.
+
+      *Recompute the score breakdown for each checkpoint-restored
+      *winner and backfill whichever of score_breakdown.txt/
+      *ta_assignments.csv is missing this course's lines. Scoring is
+      *a pure function of the candidate's own data (req/opt skills,
+      *preferences) independent of which other candidates were
+      *scored alongside them, so this reproduces the original lines
+      *exactly without needing to have stored the breakdown itself
+      *in CHECKPOINT-TABLE
+       REBUILD-CHECKPOINT-REPORTS.
+           PERFORM VARYING SLOT-IDX FROM 1 BY 1
+                   UNTIL SLOT-IDX > MAX-SLOTS
+               IF DONE-SID(DONE-IDX SLOT-IDX) NOT = '0000000000 '
+               THEN
+                   PERFORM FIND-CANDIDATE-BY-SID
+                   IF CAND-IDX > 0 THEN
+                       MOVE CT-SID(CAND-IDX) TO SID
+                       MOVE CT-TA-SKILLS(CAND-IDX) TO TA-SKILLS
+                       MOVE CT-PREFERENCES(CAND-IDX) TO PREFERENCES
+                       PERFORM RESET-SCORE-VARIABLES
+                       PERFORM CHECK-REQ-SKILLS
+                       IF MATCHED-SKILLS = 2 THEN
+                           SUBTRACT 0.5 FROM SCORES
+                       END-IF
+                       PERFORM CHECK-OPT-SKILLS
+                       MOVE MATCHED-SKILLS TO CURRENT-OPT-MATCHED
+                       PERFORM CHECK-PREFERENCES
+                       IF COURSE-HAS-AUDIT = 'N' THEN
+                           PERFORM WRITE-REBUILT-AUDIT-LINE
+                       END-IF
+                       IF COURSE-HAS-CSV = 'N' THEN
+                           PERFORM WRITE-REBUILT-CSV-LINE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
            PERFORM RESET-SCORE-VARIABLES.
-      *    Repeatedly rank for all candidates
-           GO TO RANK-TA.
 
-      *Read a candidate information
-       READ-CANDIDATE-LINE.
-           IF NOT CANDIDATE-EOF='Y' THEN
-               READ CANDIDATE-FILE INTO CANDIDATE
-                   AT END
-      *                Because of the empty line at the end of the file,
-      *                that line has to be discarded
-                       MOVE 'Y' TO CANDIDATE-EOF
-                       PERFORM REOPEN-CANDIDATE-FILE
-               END-READ
+      *Search CANDIDATE-TABLE for the checkpoint SID at SLOT-IDX;
+      *CAND-IDX is left at 0 if it is somehow no longer present
+      *(candidates.txt changed since the interrupted run)
+       FIND-CANDIDATE-BY-SID.
+           MOVE 0 TO CAND-IDX.
+           PERFORM VARYING REBUILD-IDX FROM 1 BY 1
+                   UNTIL REBUILD-IDX > CAND-COUNT
+               IF CT-SID(REBUILD-IDX) = DONE-SID(DONE-IDX SLOT-IDX)
+               THEN
+                   MOVE REBUILD-IDX TO CAND-IDX
+               END-IF
+           END-PERFORM.
+
+      *Same line layout as WRITE-AUDIT-TRAIL, recomputed for a
+      *checkpoint-restored course instead of read from COURSE-CANDIDATES
+       WRITE-REBUILT-AUDIT-LINE.
+           MOVE COURSE-ID TO AO-COURSE-ID.
+           MOVE SLOT-IDX TO AO-RANK.
+           MOVE SID TO AO-SID.
+           MOVE CURRENT-OPT-MATCHED TO AO-OPT-MATCHED.
+           MOVE CURRENT-PREF-TIER TO AO-PREF-TIER.
+           MOVE SCORES TO AO-SCORE.
+           OPEN EXTEND AUDIT-FILE
+               MOVE AUDIT-OUT TO AUDIT-LINE
+               WRITE AUDIT-LINE
+               END-WRITE
+           CLOSE AUDIT-FILE.
+
+      *Same line layout as WRITE-CSV-EXPORT, recomputed for a
+      *checkpoint-restored course instead of read from COURSE-CANDIDATES
+       WRITE-REBUILT-CSV-LINE.
+           MOVE FUNCTION TRIM(COURSE-ID) TO CSV-COURSE-ID.
+           MOVE FUNCTION TRIM(SID) TO CSV-SID.
+           MOVE SLOT-IDX TO CSV-RANK.
+           MOVE SCORES TO CSV-SCORE.
+           MOVE SPACES TO CSV-LINE.
+           STRING FUNCTION TRIM(CSV-COURSE-ID) DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      FUNCTION TRIM(CSV-SID) DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      CSV-RANK DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      FUNCTION TRIM(CSV-SCORE) DELIMITED BY SIZE
+                      INTO CSV-LINE
+           END-STRING.
+           OPEN EXTEND CSV-FILE
+               WRITE CSV-LINE
+               END-WRITE
+           CLOSE CSV-FILE.
+
+      *Count this course as understaffed if any of its ranked slots
+      *is still at the unfilled fill value, for the end-of-run summary
+       CHECK-COURSE-STAFFING.
+           MOVE 'N' TO COURSE-UNDERSTAFFED.
+           PERFORM VARYING SLOT-IDX FROM 1 BY 1
+                   UNTIL SLOT-IDX > MAX-SLOTS
+               IF COURSE-SID(SLOT-IDX) = '0000000000 ' THEN
+                   MOVE 'Y' TO COURSE-UNDERSTAFFED
+               END-IF
+           END-PERFORM.
+           IF COURSE-UNDERSTAFFED = 'Y' THEN
+               ADD 1 TO UNDERSTAFFED-COUNT
+           END-IF.
+
+      *Same staffing check, read from the checkpoint table for a
+      *course skipped this run because it was already recorded
+       CHECK-CHECKPOINT-STAFFING.
+           MOVE 'N' TO COURSE-UNDERSTAFFED.
+           PERFORM VARYING SLOT-IDX FROM 1 BY 1
+                   UNTIL SLOT-IDX > MAX-SLOTS
+               IF DONE-SID(DONE-IDX SLOT-IDX) = '0000000000 ' THEN
+                   MOVE 'Y' TO COURSE-UNDERSTAFFED
+               END-IF
+           END-PERFORM.
+           IF COURSE-UNDERSTAFFED = 'Y' THEN
+               ADD 1 TO UNDERSTAFFED-COUNT
            END-IF.
 
+      *Check whether the course at TBL-IDX is already recorded in
+      *output.txt from a prior run
+       FIND-COMPLETED-COURSE.
+           MOVE 'N' TO COURSE-ALREADY-DONE.
+           MOVE 0 TO DONE-IDX.
+           PERFORM VARYING CKPT-IDX FROM 1 BY 1
+                   UNTIL CKPT-IDX > COMPLETED-COURSE-COUNT
+               IF DONE-COURSE-ID(CKPT-IDX) = IT-COURSE-ID(TBL-IDX)
+               THEN
+                   MOVE 'Y' TO COURSE-ALREADY-DONE
+                   MOVE CKPT-IDX TO DONE-IDX
+               END-IF
+           END-PERFORM.
+
+      *A course already finished before the restart still needs its
+      *winners marked placed so WRITE-UNMATCHED-REPORT stays accurate
+       MARK-PLACED-FROM-CHECKPOINT.
+           PERFORM VARYING SLOT-IDX FROM 1 BY 1
+                   UNTIL SLOT-IDX > MAX-SLOTS
+               PERFORM VARYING CAND-IDX FROM 1 BY 1
+                       UNTIL CAND-IDX > CAND-COUNT
+                   IF DONE-SID(DONE-IDX SLOT-IDX) = CT-SID(CAND-IDX)
+                      AND DONE-SID(DONE-IDX SLOT-IDX)
+                          NOT = '0000000000 ' THEN
+                       MOVE 'Y' TO CT-PLACED(CAND-IDX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *Flag every candidate who landed in this course's ranked slate
+      *so WRITE-UNMATCHED-REPORT can tell who was never placed anywhere
+       MARK-PLACED-CANDIDATES.
+           PERFORM VARYING CAND-IDX FROM 1 BY 1
+                   UNTIL CAND-IDX > CAND-COUNT
+               PERFORM VARYING SLOT-IDX FROM 1 BY 1
+                       UNTIL SLOT-IDX > MAX-SLOTS
+                   IF COURSE-SID(SLOT-IDX) = CT-SID(CAND-IDX) AND
+                      COURSE-CANDIDATE-SCORE(SLOT-IDX) NOT = 0 THEN
+                       MOVE 'Y' TO CT-PLACED(CAND-IDX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *List every candidate who never made it into any course's ranked
+      *slate across the whole run
+       WRITE-UNMATCHED-REPORT.
+           OPEN OUTPUT UNMATCHED-FILE.
+           PERFORM VARYING CAND-IDX FROM 1 BY 1
+                   UNTIL CAND-IDX > CAND-COUNT
+               IF CT-PLACED(CAND-IDX) = 'N' THEN
+                   MOVE CT-SID(CAND-IDX) TO UNMATCHED-LINE
+                   WRITE UNMATCHED-LINE
+               END-IF
+           END-PERFORM.
+           CLOSE UNMATCHED-FILE.
+
+      *Write the end-of-run control totals block to run_summary.txt
+       WRITE-RUN-SUMMARY.
+           MOVE COURSE-COUNT TO SO-COURSES-PROCESSED.
+           MOVE UNDERSTAFFED-COUNT TO SO-UNDERSTAFFED.
+           MOVE CAND-LINE-NO TO SO-CAND-LINES.
+           OPEN OUTPUT SUMMARY-FILE.
+               MOVE SUMMARY-OUT TO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+               END-WRITE
+               MOVE SUMMARY-OUT-2 TO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+               END-WRITE
+               MOVE SUMMARY-OUT-3 TO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+               END-WRITE
+           CLOSE SUMMARY-FILE.
+           DISPLAY 'Run summary: ' COURSE-COUNT ' course(s) processed, '
+               UNDERSTAFFED-COUNT ' understaffed, ' CAND-LINE-NO
+               ' candidate line(s) read'.
+
+      *Rank all loaded candidates for the current course, skipping any
+      *candidate already placed into an earlier course this run so one
+      *TA can't be double-booked across courses
+       RANK-TA.
+           PERFORM VARYING CAND-IDX FROM 1 BY 1
+                   UNTIL CAND-IDX > CAND-COUNT
+               IF CT-PLACED(CAND-IDX) = 'N' THEN
+                   MOVE CT-SID(CAND-IDX) TO SID
+                   MOVE CT-TA-SKILLS(CAND-IDX) TO TA-SKILLS
+                   MOVE CT-PREFERENCES(CAND-IDX) TO PREFERENCES
+                   PERFORM CALCULATE-CANDIDATE-SCORE
+                   PERFORM RESET-SCORE-VARIABLES
+               END-IF
+           END-PERFORM.
+
+      *A candidate needs at least 2 of the 3 required skills to be
+      *considered; matching only 2 still gets ranked but takes a score
+      *penalty so a full 3-of-3 match is always preferred
        CALCULATE-CANDIDATE-SCORE.
            PERFORM CHECK-REQ-SKILLS.
-           IF NOT MATCHED-SKILLS = 3 THEN
+           IF MATCHED-SKILLS < 2 THEN
                EXIT PARAGRAPH
            END-IF
+           IF MATCHED-SKILLS = 2 THEN
+               SUBTRACT 0.5 FROM SCORES
+           END-IF
 
            PERFORM CHECK-OPT-SKILLS.
+           MOVE MATCHED-SKILLS TO CURRENT-OPT-MATCHED.
            PERFORM CHECK-PREFERENCES.
 
       *    Easier and cleaner if insert candidate here
            PERFORM INSERT-CANDIDATE.
 
        CHECK-REQ-SKILLS.
+           MOVE 0 TO MATCHED-SKILLS
+
            INSPECT TA-SKILLS
            TALLYING MATCHED-SKILLS FOR ALL REQ-SKILL(1)
-           TALLYING MATCHED-SKILLS FOR ALL REQ-SKILL(2)
-           TALLYING MATCHED-SKILLS FOR ALL REQ-SKILL(3).
-           
+                                   ALL REQ-SKILL(2)
+                                   ALL REQ-SKILL(3).
+
+      *A blank OPT-SKILL slot (fewer than 5 optional skills declared)
+      *must not be tallied - INSPECT ... FOR ALL of a blank operand
+      *matches any run of spaces padding out TA-SKILLS, inflating the
+      *count for every candidate who doesn't fill all 120 bytes
        CHECK-OPT-SKILLS.
            MOVE 0 TO MATCHED-SKILLS
-
-           INSPECT TA-SKILLS
-           TALLYING MATCHED-SKILLS FOR ALL OPT-SKILL(1)
-           TALLYING MATCHED-SKILLS FOR ALL OPT-SKILL(2)
-           TALLYING MATCHED-SKILLS FOR ALL OPT-SKILL(3)
-           TALLYING MATCHED-SKILLS FOR ALL OPT-SKILL(4)
-           TALLYING MATCHED-SKILLS FOR ALL OPT-SKILL(5).
+           PERFORM VARYING OPT-IDX FROM 1 BY 1 UNTIL OPT-IDX > 5
+               IF OPT-SKILL(OPT-IDX) NOT = SPACES THEN
+                   INSPECT TA-SKILLS
+                   TALLYING MATCHED-SKILLS FOR ALL OPT-SKILL(OPT-IDX)
+               END-IF
+           END-PERFORM.
 
            ADD MATCHED-SKILLS TO SCORES.
 
-      *Check candidate's preference and add the preference_score   
+      *Check candidate's preference and add the preference_score
        CHECK-PREFERENCES.
+           MOVE 0 TO CURRENT-PREF-TIER.
            IF PREFERENCE(1) EQUAL COURSE-ID THEN
                ADD 1.5 TO SCORES
+               MOVE 1 TO CURRENT-PREF-TIER
                EXIT PARAGRAPH
            END-IF.
            IF PREFERENCE(2) EQUAL COURSE-ID THEN
                ADD 1.0 TO SCORES
+               MOVE 2 TO CURRENT-PREF-TIER
                EXIT PARAGRAPH
            END-IF.
            IF PREFERENCE(3) EQUAL COURSE-ID THEN
                ADD 0.5 TO SCORES
+               MOVE 3 TO CURRENT-PREF-TIER
                EXIT PARAGRAPH
            END-IF.
 
@@ -183,66 +829,56 @@
            ALPHANUMERIC DATA BY '0000000000 '
            NUMERIC DATA BY 0.
            
-      *Insert candidate by insertion sort    
+      *Insert candidate by insertion sort, over the MAX-SLOTS ranked
+      *slots kept per course
        INSERT-CANDIDATE.
-           IF SCORES >= COURSE-CANDIDATE-SCORE(1) THEN
-      *        Empty slot    
-               IF COURSE-CANDIDATE-SCORE(1) = 0 THEN
-                   MOVE SID TO COURSE-SID(1)
-                   MOVE SCORES TO COURSE-CANDIDATE-SCORE(1)
-                   EXIT PARAGRAPH
-               END-IF
-      *        A candidate has a higher score or
-      *        same score but a smaller SID
-               IF SCORES > COURSE-CANDIDATE-SCORE(1) OR
-                  SID < COURSE-SID(1) THEN
-                   MOVE 1 TO IDX
-                   PERFORM SWAP-CANDIDATE
-                   PERFORM INSERT-CANDIDATE
-                   EXIT PARAGRAPH
-               END-IF
-           END-IF.
-           IF SCORES >= COURSE-CANDIDATE-SCORE(2) THEN
-               IF COURSE-CANDIDATE-SCORE(2) = 0 THEN
-                   MOVE SID TO COURSE-SID(2)
-                   MOVE SCORES TO COURSE-CANDIDATE-SCORE(2)
-                   EXIT PARAGRAPH
-               END-IF
-
-               IF SCORES > COURSE-CANDIDATE-SCORE(2) OR
-                  SID < COURSE-SID(2) THEN
-                   MOVE 2 TO IDX
-                   PERFORM SWAP-CANDIDATE
-                   PERFORM INSERT-CANDIDATE
-                   EXIT PARAGRAPH
-               END-IF
-           END-IF.
-           IF SCORES >= COURSE-CANDIDATE-SCORE(3) THEN
-               IF COURSE-CANDIDATE-SCORE(3) = 0 THEN
-                   MOVE SID TO COURSE-SID(3)
-                   MOVE SCORES TO COURSE-CANDIDATE-SCORE(3)
-                   EXIT PARAGRAPH
+           PERFORM VARYING SLOT-IDX FROM 1 BY 1
+                   UNTIL SLOT-IDX > MAX-SLOTS
+               IF SCORES >= COURSE-CANDIDATE-SCORE(SLOT-IDX) THEN
+      *            Empty slot
+                   IF COURSE-CANDIDATE-SCORE(SLOT-IDX) = 0 THEN
+                       MOVE SID TO COURSE-SID(SLOT-IDX)
+                       MOVE SCORES TO
+                           COURSE-CANDIDATE-SCORE(SLOT-IDX)
+                       MOVE CURRENT-OPT-MATCHED TO
+                           COURSE-OPT-MATCHED(SLOT-IDX)
+                       MOVE CURRENT-PREF-TIER TO
+                           COURSE-PREF-TIER(SLOT-IDX)
+                       EXIT PERFORM
+                   END-IF
+      *            A candidate has a higher score or
+      *            same score but a smaller SID
+                   IF SCORES > COURSE-CANDIDATE-SCORE(SLOT-IDX) OR
+                      SID < COURSE-SID(SLOT-IDX) THEN
+                       MOVE SLOT-IDX TO IDX
+                       PERFORM SWAP-CANDIDATE
+                       PERFORM INSERT-CANDIDATE
+                       EXIT PERFORM
+                   END-IF
                END-IF
-
-               IF SCORES > COURSE-CANDIDATE-SCORE(3) OR
-                  SID < COURSE-SID(3) THEN
-                   MOVE 3 TO IDX
-                   PERFORM SWAP-CANDIDATE
-                   PERFORM INSERT-CANDIDATE
-                   EXIT PARAGRAPH
-               END-IF
-           END-IF.
+           END-PERFORM.
 
       *Swap a higher score candidate with an inserted lower score
       *candidate
        SWAP-CANDIDATE.
-           MOVE COURSE-SID(IDX) TO COURSE-SID(4).
-           MOVE COURSE-CANDIDATE-SCORE(IDX) TO 
-                COURSE-CANDIDATE-SCORE(4).
+           MOVE COURSE-SID(IDX) TO COURSE-SID(SCRATCH-SLOT).
+           MOVE COURSE-CANDIDATE-SCORE(IDX) TO
+                COURSE-CANDIDATE-SCORE(SCRATCH-SLOT).
+           MOVE COURSE-OPT-MATCHED(IDX) TO
+                COURSE-OPT-MATCHED(SCRATCH-SLOT).
+           MOVE COURSE-PREF-TIER(IDX) TO
+                COURSE-PREF-TIER(SCRATCH-SLOT).
+
            MOVE SID TO COURSE-SID(IDX).
            MOVE SCORES TO COURSE-CANDIDATE-SCORE(IDX).
-           MOVE COURSE-SID(4) TO SID.
-           MOVE COURSE-CANDIDATE-SCORE(4) TO SCORES.
+           MOVE CURRENT-OPT-MATCHED TO COURSE-OPT-MATCHED(IDX).
+           MOVE CURRENT-PREF-TIER TO COURSE-PREF-TIER(IDX).
+
+           MOVE COURSE-SID(SCRATCH-SLOT) TO SID.
+           MOVE COURSE-CANDIDATE-SCORE(SCRATCH-SLOT) TO SCORES.
+           MOVE COURSE-OPT-MATCHED(SCRATCH-SLOT) TO
+                CURRENT-OPT-MATCHED.
+           MOVE COURSE-PREF-TIER(SCRATCH-SLOT) TO CURRENT-PREF-TIER.
 
        WRITE-TO-OUTPUT.
            MOVE COURSE-ID TO RESULT-COURSE-ID.
@@ -252,3 +888,74 @@
                WRITE RESULT
                END-WRITE.
            CLOSE OUTPUT-FILE.
+           PERFORM WRITE-REPORT-LINE.
+
+      *Write a human-readable line with COURSE-ID and the ranked
+      *SIDs/scores so the assignment list can be reviewed without
+      *decoding OUTPUT-FILE
+       WRITE-REPORT-LINE.
+           MOVE COURSE-ID TO RO-COURSE-ID.
+           MOVE COURSE-SID(1) TO RO-R1-SID.
+           MOVE COURSE-CANDIDATE-SCORE(1) TO RO-R1-SCORE.
+           MOVE COURSE-SID(2) TO RO-R2-SID.
+           MOVE COURSE-CANDIDATE-SCORE(2) TO RO-R2-SCORE.
+           MOVE COURSE-SID(3) TO RO-R3-SID.
+           MOVE COURSE-CANDIDATE-SCORE(3) TO RO-R3-SCORE.
+           MOVE COURSE-SID(4) TO RO-R4-SID.
+           MOVE COURSE-CANDIDATE-SCORE(4) TO RO-R4-SCORE.
+           MOVE COURSE-SID(5) TO RO-R5-SID.
+           MOVE COURSE-CANDIDATE-SCORE(5) TO RO-R5-SCORE.
+           OPEN EXTEND REPORT-FILE.
+               MOVE REPORT-OUT TO REPORT-LINE
+               WRITE REPORT-LINE
+               END-WRITE.
+           CLOSE REPORT-FILE.
+
+      *Write a per-candidate score breakdown line for every filled
+      *slot of the current course, so appeals can be answered without
+      *re-running the program
+       WRITE-AUDIT-TRAIL.
+           PERFORM VARYING SLOT-IDX FROM 1 BY 1
+                   UNTIL SLOT-IDX > MAX-SLOTS
+               IF COURSE-CANDIDATE-SCORE(SLOT-IDX) NOT = 0 THEN
+                   MOVE COURSE-ID TO AO-COURSE-ID
+                   MOVE SLOT-IDX TO AO-RANK
+                   MOVE COURSE-SID(SLOT-IDX) TO AO-SID
+                   MOVE COURSE-OPT-MATCHED(SLOT-IDX) TO AO-OPT-MATCHED
+                   MOVE COURSE-PREF-TIER(SLOT-IDX) TO AO-PREF-TIER
+                   MOVE COURSE-CANDIDATE-SCORE(SLOT-IDX) TO AO-SCORE
+                   OPEN EXTEND AUDIT-FILE
+                       MOVE AUDIT-OUT TO AUDIT-LINE
+                       WRITE AUDIT-LINE
+                       END-WRITE
+                   CLOSE AUDIT-FILE
+               END-IF
+           END-PERFORM.
+
+      *Write one COURSE-ID,SID,RANK,SCORE line per filled slot to
+      *ta_assignments.csv, for the HR onboarding import
+       WRITE-CSV-EXPORT.
+           PERFORM VARYING SLOT-IDX FROM 1 BY 1
+                   UNTIL SLOT-IDX > MAX-SLOTS
+               IF COURSE-CANDIDATE-SCORE(SLOT-IDX) NOT = 0 THEN
+                   MOVE FUNCTION TRIM(COURSE-ID) TO CSV-COURSE-ID
+                   MOVE FUNCTION TRIM(COURSE-SID(SLOT-IDX)) TO CSV-SID
+                   MOVE SLOT-IDX TO CSV-RANK
+                   MOVE COURSE-CANDIDATE-SCORE(SLOT-IDX) TO CSV-SCORE
+                   MOVE SPACES TO CSV-LINE
+                   STRING FUNCTION TRIM(CSV-COURSE-ID) DELIMITED BY
+                              SIZE
+                          ',' DELIMITED BY SIZE
+                          FUNCTION TRIM(CSV-SID) DELIMITED BY SIZE
+                          ',' DELIMITED BY SIZE
+                          CSV-RANK DELIMITED BY SIZE
+                          ',' DELIMITED BY SIZE
+                          FUNCTION TRIM(CSV-SCORE) DELIMITED BY SIZE
+                          INTO CSV-LINE
+                   END-STRING
+                   OPEN EXTEND CSV-FILE
+                       WRITE CSV-LINE
+                       END-WRITE
+                   CLOSE CSV-FILE
+               END-IF
+           END-PERFORM.
